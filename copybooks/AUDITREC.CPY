@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200* AUDITREC.CPY
+000300*
+000400* AUDIT-TRAIL RECORD LAYOUT.  SHARED BY EVERY PROGRAM THAT ADDS
+000500* TO OR CHANGES STUDENTS.DAT (STUDENTWRITER, STUDENTUPDATE) SO
+000600* WE CAN TELL WHO DID WHAT AND WHEN IF A RECORD IS EVER IN
+000700* DISPUTE.
+000800*
+000900* MODIFICATION HISTORY
+001000*   DATE       INIT  DESCRIPTION
+001100*   ---------- ----  ------------------------------------------
+001200*   2026-08-09 JMS   ORIGINAL LAYOUT.
+001300*****************************************************************
+001400 01  AUDIT-REC.
+001500     05  AUDIT-DATA-ID               PIC 9(12).
+001600     05  FILLER                      PIC X(01).
+001700     05  AUDIT-OPERATOR-ID           PIC X(08).
+001800     05  FILLER                      PIC X(01).
+001900     05  AUDIT-TIMESTAMP.
+002000         10  AUDIT-DATE              PIC 9(08).
+002100         10  AUDIT-TIME              PIC 9(08).
+002200     05  FILLER                      PIC X(01).
+002300     05  AUDIT-ACTION                PIC X(08).
