@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* COURSREC.CPY
+000300*
+000400* COURSE MASTER RECORD LAYOUT.  SHARED BY EVERY PROGRAM THAT
+000500* READS OR WRITES COURSES.DAT (COURSEWRITER, STUDENTWRITER'S
+000600* COURSE-CODE CROSS-REFERENCE LOOKUP).
+000700*
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   ---------- ----  ------------------------------------------
+001100*   2026-08-09 JMS   ORIGINAL LAYOUT.
+001200*****************************************************************
+001300 01  COURSE-REC.
+001400     05  COURSE-CODE                 PIC X(4).
+001500     05  COURSE-TITLE                PIC X(30).
+001600     05  COURSE-CREDIT-HOURS         PIC 9(2)V9.
