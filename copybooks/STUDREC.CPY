@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200* STUDREC.CPY
+000300*
+000400* STUDENT MASTER RECORD LAYOUT.  SHARED BY EVERY PROGRAM THAT
+000500* READS OR WRITES STUDENTS.DAT (STUDENTWRITER, STUDENTREPORT,
+000600* STUDENTUPDATE, STUDENTEXTRACT).
+000700*
+000800* MODIFICATION HISTORY
+000900*   DATE       INIT  DESCRIPTION
+001000*   ---------- ----  ------------------------------------------
+001100*   1980-01-01 SOD   ORIGINAL LAYOUT.
+001150*   2026-08-09 JMS   ADDED STUDENT-GENDER.  THE OPERATOR PROMPT
+001160*                    ALREADY ASKED FOR IT BUT THE RECORD HAD
+001170*                    NOWHERE TO PUT IT.
+001200*****************************************************************
+001300 01  DATA-REC.
+001400     05  DATA-ID                     PIC 9(12).
+001500     05  FILLER                      PIC X(01).
+001600     05  DATA-NAME.
+001700         10  STUDENT-NAME            PIC X(22).
+001800         10  STUDENT-INITIALS        PIC XXX.
+001900     05  FILLER                      PIC X(01).
+002000     05  DATA-DOB.
+002100         10  BIRTH-YEAR              PIC 9(4).
+002200         10  MOBIRTH                 PIC 99.
+002300         10  DOBIRTH                 PIC 99.
+002400     05  COURSE-CODE                 PIC X(4).
+002500     05  STUDENT-GENDER              PIC X(01).
+002600         88  GENDER-MALE             VALUE "M".
+002700         88  GENDER-FEMALE           VALUE "F".
+002800         88  GENDER-OTHER            VALUE "O".
+002900         88  GENDER-UNKNOWN          VALUE " ".
