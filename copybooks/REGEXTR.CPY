@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* REGEXTR.CPY
+000300*
+000400* FIXED-WIDTH INTERFACE RECORD MATCHING THE REGISTRAR'S INBOUND
+000500* LAYOUT.  BUILT BY STUDENTEXTRACT FROM STUDENTS.DAT SO THEIR
+000600* NIGHTLY LOAD CAN PICK IT UP INSTEAD OF SOMEBODY RE-KEYING
+000700* STUDENT DATA BY HAND.
+000800*
+000900* MODIFICATION HISTORY
+001000*   DATE       INIT  DESCRIPTION
+001100*   ---------- ----  ------------------------------------------
+001200*   2026-08-09 JMS   ORIGINAL LAYOUT.
+001300*****************************************************************
+001400 01  REG-EXTRACT-REC.
+001500     05  REG-STUDENT-ID              PIC 9(12).
+001600     05  REG-STUDENT-NAME            PIC X(22).
+001700     05  REG-STUDENT-INITIALS        PIC X(03).
+001800     05  REG-DOB                     PIC X(08).
+001900     05  REG-COURSE-CODE             PIC X(04).
