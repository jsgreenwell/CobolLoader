@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  COURSEWRITER.
+000300 AUTHOR.  JMS.
+000400 INSTALLATION.  REGISTRARS OFFICE.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* LOADS/MAINTAINS COURSES.DAT, THE COURSE MASTER USED BY
+000900* STUDENTWRITER TO CROSS-REFERENCE THE COURSE-CODE KEYED FOR A
+001000* STUDENT AGAINST A REAL COURSE.  MODELED ON STUDENTWRITER -
+001100* INTERACTIVE, ONE COURSE AT A TIME, APPENDS TO THE INDEXED
+001200* MASTER WITHOUT CLOBBERING IT AND REJECTS A DUPLICATE
+001300* COURSE-CODE.
+001400*
+001500* MODIFICATION HISTORY
+001600*   DATE       INIT  DESCRIPTION
+001700*   ---------- ----  ------------------------------------------
+001800*   2026-08-09 JMS   ORIGINAL PROGRAM.
+001900*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT COURSE-FILE ASSIGN TO "COURSES.DAT"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS COURSE-CODE
+002800         FILE STATUS IS WS-COURSE-FILE-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  COURSE-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY COURSREC.
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-SWITCHES.
+003800     05  WS-COURSE-FILE-STATUS       PIC X(02).
+003900         88  WS-FILE-OK              VALUE "00".
+004000         88  WS-FILE-NOT-FOUND       VALUE "35".
+004100     05  WS-DUPLICATE-SWITCH         PIC X(01) VALUE "N".
+004200         88  WS-DUPLICATE-FOUND      VALUE "Y".
+004300     05  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+004400         88  WS-DATA-VALID           VALUE "Y".
+004450     05  WS-CREDIT-HRS-NUMERIC-SWITCH PIC X(01) VALUE "Y".
+004460         88  WS-CREDIT-HRS-WAS-NUMERIC VALUE "Y".
+004500
+004600*****************************************************************
+004700* OPERATOR ACCEPT AREA - ONE LINE OF COMMA SEPARATED FIELDS
+004800* KEYED IN AS -  COURSECODE, TITLE, CREDITHOURS
+004900*****************************************************************
+005000 01  WS-COURSE-INPUT-LINE            PIC X(50).
+005100 01  WS-INPUT-FIELDS.
+005200     05  WS-IN-COURSE-CODE           PIC X(04).
+005300     05  WS-IN-COURSE-TITLE          PIC X(30).
+005400     05  WS-IN-CREDIT-HOURS          PIC X(04).
+005500
+005600 01  WS-SAVE-COURSE-REC              PIC X(37).
+005700
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000* 0000-MAINLINE
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006400
+006500     PERFORM 2000-GET-COURSE-INFO THRU 2000-EXIT
+006600     PERFORM 3000-PROCESS-COURSE THRU 3000-EXIT
+006700         UNTIL WS-COURSE-INPUT-LINE = SPACES
+006800
+006900     PERFORM 8000-TERMINATE THRU 8000-EXIT
+007000     STOP RUN.
+007100
+007200*****************************************************************
+007300* 1000-INITIALIZE - OPEN THE INDEXED MASTER FOR ADD/INQUIRY.  A
+007400* BRAND-NEW COURSES.DAT IS CREATED (EMPTY) THE FIRST TIME.
+007500*****************************************************************
+007600 1000-INITIALIZE.
+007700     MOVE SPACES TO WS-COURSE-INPUT-LINE
+007800     OPEN I-O COURSE-FILE
+007900     IF WS-FILE-NOT-FOUND
+008000         OPEN OUTPUT COURSE-FILE
+008100         CLOSE COURSE-FILE
+008200         OPEN I-O COURSE-FILE
+008300     END-IF
+008400     DISPLAY "ENTER COURSE INFORMATION.  ENTER NOTHING TO END."
+008500 1000-EXIT.
+008600     EXIT.
+008700
+008800*****************************************************************
+008900* 2000-GET-COURSE-INFO
+009000*****************************************************************
+009100 2000-GET-COURSE-INFO.
+009200     DISPLAY "ENTER - COURSECODE, TITLE, CREDITHOURS"
+009300     DISPLAY "[________________________________________________]"
+009400     MOVE SPACES TO WS-COURSE-INPUT-LINE
+009500     ACCEPT WS-COURSE-INPUT-LINE
+009600
+009700     IF WS-COURSE-INPUT-LINE NOT = SPACES
+009800         MOVE SPACES TO WS-INPUT-FIELDS
+009900         UNSTRING WS-COURSE-INPUT-LINE DELIMITED BY ","
+010000             INTO WS-IN-COURSE-CODE, WS-IN-COURSE-TITLE,
+010100                  WS-IN-CREDIT-HOURS
+010200         END-UNSTRING
+010300     END-IF
+010400 2000-EXIT.
+010500     EXIT.
+010600
+010700*****************************************************************
+010800* 3000-PROCESS-COURSE - BUILD THE MASTER RECORD, VALIDATE IT,
+010900* CHECK FOR A DUPLICATE COURSE-CODE, AND WRITE IT IF IT IS NEW.
+011000*****************************************************************
+011100 3000-PROCESS-COURSE.
+011150     IF WS-IN-CREDIT-HOURS NOT NUMERIC
+011160         MOVE "N" TO WS-CREDIT-HRS-NUMERIC-SWITCH
+011170     ELSE
+011180         MOVE "Y" TO WS-CREDIT-HRS-NUMERIC-SWITCH
+011190     END-IF
+011200     MOVE WS-IN-COURSE-CODE  TO COURSE-CODE
+011300     MOVE WS-IN-COURSE-TITLE TO COURSE-TITLE
+011400     MOVE WS-IN-CREDIT-HOURS TO COURSE-CREDIT-HOURS
+011500
+011600     PERFORM 3800-VALIDATE-COURSE-REC THRU 3800-EXIT
+011700
+011800     IF WS-DATA-VALID
+011900         MOVE COURSE-REC TO WS-SAVE-COURSE-REC
+012000         READ COURSE-FILE
+012100             INVALID KEY
+012200                 MOVE "N" TO WS-DUPLICATE-SWITCH
+012300             NOT INVALID KEY
+012400                 MOVE "Y" TO WS-DUPLICATE-SWITCH
+012500         END-READ
+012600
+012700         IF WS-DUPLICATE-FOUND
+012800             DISPLAY "*** COURSE " COURSE-CODE
+012900                 " IS ALREADY ON FILE - RECORD NOT ADDED ***"
+013000         ELSE
+013100             MOVE WS-SAVE-COURSE-REC TO COURSE-REC
+013200             WRITE COURSE-REC
+013300                 INVALID KEY
+013400                     DISPLAY "*** COURSE " COURSE-CODE
+013500                         " COULD NOT BE ADDED ***"
+013600             END-WRITE
+013700         END-IF
+013800     END-IF
+013900
+014000     PERFORM 2000-GET-COURSE-INFO THRU 2000-EXIT
+014100 3000-EXIT.
+014200     EXIT.
+014300
+014400*****************************************************************
+014500* 3800-VALIDATE-COURSE-REC - COURSE-CODE CANNOT BE BLANK AND
+014600* CREDIT-HOURS MUST BE NUMERIC.
+014700*****************************************************************
+014800 3800-VALIDATE-COURSE-REC.
+014900     MOVE "Y" TO WS-VALID-SWITCH
+015000
+015100     IF COURSE-CODE = SPACES
+015200         DISPLAY "*** COURSE CODE CANNOT BE BLANK - REJECTED **"
+015300         MOVE "N" TO WS-VALID-SWITCH
+015400     END-IF
+015500
+015600     IF NOT WS-CREDIT-HRS-WAS-NUMERIC
+015650         OR COURSE-CREDIT-HOURS NOT NUMERIC
+015700         DISPLAY "*** CREDIT HOURS MUST BE NUMERIC - REJECTED *"
+015800         MOVE "N" TO WS-VALID-SWITCH
+015900     END-IF
+016000 3800-EXIT.
+016100     EXIT.
+016200
+016300*****************************************************************
+016400* 8000-TERMINATE
+016500*****************************************************************
+016600 8000-TERMINATE.
+016700     CLOSE COURSE-FILE
+016800 8000-EXIT.
+016900     EXIT.
