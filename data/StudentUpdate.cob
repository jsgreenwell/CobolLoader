@@ -0,0 +1,412 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STUDENTUPDATE.
+000030 AUTHOR.  JMS.
+000040 INSTALLATION.  REGISTRARS OFFICE.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MAINTENANCE PROGRAM FOR STUDENTS.DAT.  LOOKS UP A STUDENT BY
+000090* DATA-ID, LETS THE OPERATOR CORRECT STUDENT-NAME, STUDENT-
+000100* INITIALS, DATA-DOB AND COURSE-CODE, AND REWRITES JUST THAT
+000110* ONE RECORD.  STUDENTS.DAT HAS TO ALREADY BE AN INDEXED FILE
+000120* KEYED ON DATA-ID (SEE STUDENTWRITER) FOR THIS TO WORK.
+000130*
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   ---------- ----  ------------------------------------------
+000170*   2026-08-09 JMS   ORIGINAL PROGRAM.
+000180*   2026-08-09 JMS   EVERY SUCCESSFUL REWRITE NOW APPENDS AN
+000190*                    ENTRY TO AUDIT.DAT (DATA-ID, OPERATOR ID, A
+000200*                    TIMESTAMP AND THE ACTION TAKEN).  THE
+000210*                    OPERATOR IS PROMPTED FOR AN OPERATOR ID AT
+000220*                    STARTUP.
+000230*   2026-08-09 JMS   A CORRECTED BIRTH-YEAR/MOBIRTH/DOBIRTH MUST
+000240*                    NOW FORM A REAL CALENDAR DATE AND A
+000250*                    CORRECTED COURSE-CODE MUST NOW BE ON THE
+000260*                    COURSE MASTER, COURSES.DAT, THE SAME AS
+000270*                    STUDENTWRITER REQUIRES ON ADD.  A CORRECTION
+000280*                    THAT FAILS EITHER CHECK IS REJECTED AND THE
+000290*                    RECORD IS NOT REWRITTEN.
+000300*****************************************************************
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS RANDOM
+000380         RECORD KEY IS DATA-ID
+000390         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000400
+000410     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000440
+000450     SELECT COURSE-FILE ASSIGN TO "COURSES.DAT"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS RANDOM
+000480         RECORD KEY IS COURSE-CODE OF COURSE-REC
+000490         FILE STATUS IS WS-COURSE-FILE-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  STUDENT-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY STUDREC.
+000560
+000570 FD  AUDIT-FILE
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY AUDITREC.
+000600
+000610 FD  COURSE-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630 COPY COURSREC.
+000640
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-SWITCHES.
+000670     05  WS-STUDENT-FILE-STATUS      PIC X(02).
+000680         88  WS-FILE-OK              VALUE "00".
+000690         88  WS-FILE-NOT-FOUND       VALUE "35".
+000700         88  WS-KEY-NOT-FOUND        VALUE "23".
+000710     05  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+000720         88  WS-ABORT                VALUE "Y".
+000730     05  WS-AUDIT-FILE-STATUS        PIC X(02).
+000740         88  WS-AUDIT-FILE-OK        VALUE "00".
+000750     05  WS-COURSE-FILE-STATUS       PIC X(02).
+000760         88  WS-COURSE-FILE-OK       VALUE "00".
+000770         88  WS-COURSE-FILE-NOT-FOUND VALUE "35".
+000780     05  WS-COURSE-FILE-AVAIL-SWITCH PIC X(01) VALUE "N".
+000790         88  WS-COURSE-FILE-AVAILABLE VALUE "Y".
+000800     05  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+000810         88  WS-DATA-VALID           VALUE "Y".
+000815     05  WS-DOB-NUMERIC-SWITCH       PIC X(01) VALUE "Y".
+000816         88  WS-DOB-WAS-NUMERIC      VALUE "Y".
+000820
+000830*****************************************************************
+000840* OPERATOR ID KEYED IN AT STARTUP - CARRIED ON EVERY AUDIT.DAT
+000850* ENTRY THIS RUN WRITES.
+000860*****************************************************************
+000870 01  WS-OPERATOR-ID                   PIC X(08).
+000880 01  WS-STUDENT-ID-LINE               PIC X(12).
+000890
+000900*****************************************************************
+000910* ONE-LINE-AT-A-TIME REPLIES TO "ENTER NEW VALUE OR BLANK TO
+000920* KEEP" PROMPTS.  DOB IS KEYED AS YYYY,MM,DD.
+000930*****************************************************************
+000940 01  WS-REPLY-LINE                    PIC X(30).
+000950 01  WS-DOB-REPLY-FIELDS.
+000960     05  WS-DOB-REPLY-YEAR            PIC X(04).
+000970     05  WS-DOB-REPLY-MONTH           PIC X(02).
+000980     05  WS-DOB-REPLY-DAY             PIC X(02).
+000990
+001000*****************************************************************
+001010* WORK AREAS USED TO EDIT A CORRECTED BIRTH-YEAR/MOBIRTH/DOBIRTH
+001020* INTO A REAL CALENDAR DATE, INCLUDING LEAP-YEAR FEBRUARYS - SAME
+001030* CHECK STUDENTWRITER RUNS ON ADD.
+001040*****************************************************************
+001050 01  WS-DATE-EDIT-WORK-AREAS.
+001060     05  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE "N".
+001070         88  WS-LEAP-YEAR            VALUE "Y".
+001080     05  WS-DIVIDE-QUOTIENT          PIC 9(06).
+001090     05  WS-REMAINDER-4              PIC 9(03).
+001100     05  WS-REMAINDER-100            PIC 9(03).
+001110     05  WS-REMAINDER-400            PIC 9(03).
+001120     05  WS-MAX-DAY-IN-MONTH         PIC 99.
+001130
+001140 01  WS-DAYS-IN-MONTH-DATA.
+001150     05  FILLER                      PIC 99 VALUE 31.
+001160     05  FILLER                      PIC 99 VALUE 28.
+001170     05  FILLER                      PIC 99 VALUE 31.
+001180     05  FILLER                      PIC 99 VALUE 30.
+001190     05  FILLER                      PIC 99 VALUE 31.
+001200     05  FILLER                      PIC 99 VALUE 30.
+001210     05  FILLER                      PIC 99 VALUE 31.
+001220     05  FILLER                      PIC 99 VALUE 31.
+001230     05  FILLER                      PIC 99 VALUE 30.
+001240     05  FILLER                      PIC 99 VALUE 31.
+001250     05  FILLER                      PIC 99 VALUE 30.
+001260     05  FILLER                      PIC 99 VALUE 31.
+001270 01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+001280     05  WS-DAYS-IN-MONTH-TBL        PIC 99 OCCURS 12 TIMES.
+001290
+001300 PROCEDURE DIVISION.
+001310*****************************************************************
+001320* 0000-MAINLINE
+001330*****************************************************************
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001360
+001370     IF NOT WS-ABORT
+001380         PERFORM 2000-GET-STUDENT-ID THRU 2000-EXIT
+001390         PERFORM 3000-PROCESS-ONE-STUDENT THRU 3000-EXIT
+001400             UNTIL WS-STUDENT-ID-LINE = SPACES
+001410     END-IF
+001420
+001430     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001440     STOP RUN.
+001450
+001460*****************************************************************
+001470* 1000-INITIALIZE
+001480*****************************************************************
+001490 1000-INITIALIZE.
+001500     DISPLAY "ENTER YOUR OPERATOR ID"
+001510     MOVE SPACES TO WS-OPERATOR-ID
+001520     ACCEPT WS-OPERATOR-ID
+001530
+001540     OPEN I-O STUDENT-FILE
+001550     IF WS-FILE-NOT-FOUND
+001560         DISPLAY "*** STUDENTS.DAT NOT FOUND - "
+001570             "RUN STUDENTWRITER FIRST ***"
+001580         MOVE "Y" TO WS-ABORT-SWITCH
+001590     ELSE
+001600         OPEN EXTEND AUDIT-FILE
+001610         IF NOT WS-AUDIT-FILE-OK
+001620             OPEN OUTPUT AUDIT-FILE
+001630             CLOSE AUDIT-FILE
+001640             OPEN EXTEND AUDIT-FILE
+001650         END-IF
+001660
+001670         OPEN INPUT COURSE-FILE
+001680         IF WS-COURSE-FILE-NOT-FOUND
+001690             DISPLAY "*** COURSES.DAT NOT FOUND - RUN "
+001700                 "COURSEWRITER FIRST ***"
+001710         ELSE
+001720             MOVE "Y" TO WS-COURSE-FILE-AVAIL-SWITCH
+001730         END-IF
+001740         DISPLAY "STUDENTUPDATE - CORRECT AN EXISTING STUDENT."
+001750     END-IF
+001760 1000-EXIT.
+001770     EXIT.
+001780
+001790*****************************************************************
+001800* 2000-GET-STUDENT-ID
+001810*****************************************************************
+001820 2000-GET-STUDENT-ID.
+001830     DISPLAY "ENTER STUDENT ID TO UPDATE.  ENTER NOTHING TO END."
+001840     MOVE SPACES TO WS-STUDENT-ID-LINE
+001850     ACCEPT WS-STUDENT-ID-LINE
+001860 2000-EXIT.
+001870     EXIT.
+001880
+001890*****************************************************************
+001900* 3000-PROCESS-ONE-STUDENT - LOOK THE STUDENT UP, LET THE
+001910* OPERATOR CORRECT THE MAINTAINABLE FIELDS, AND REWRITE.
+001920*****************************************************************
+001930 3000-PROCESS-ONE-STUDENT.
+001940     IF WS-STUDENT-ID-LINE NOT NUMERIC
+001950         DISPLAY "*** STUDENT ID MUST BE NUMERIC ***"
+001960     ELSE
+001970         MOVE WS-STUDENT-ID-LINE TO DATA-ID
+001980         READ STUDENT-FILE
+001990             INVALID KEY
+002000                 DISPLAY "*** STUDENT " WS-STUDENT-ID-LINE
+002010                     " NOT FOUND ***"
+002020             NOT INVALID KEY
+002030                 PERFORM 4000-CORRECT-STUDENT THRU 4000-EXIT
+002040                 PERFORM 4100-VALIDATE-CORRECTION THRU 4100-EXIT
+002050                 IF WS-DATA-VALID
+002060                     REWRITE DATA-REC
+002070                         INVALID KEY
+002080                             DISPLAY "*** STUDENT " DATA-ID
+002090                                 " COULD NOT BE REWRITTEN ***"
+002100                         NOT INVALID KEY
+002110                             DISPLAY "STUDENT " DATA-ID
+002120                                 " UPDATED."
+002130                             PERFORM 5000-WRITE-AUDIT-RECORD
+002140                                 THRU 5000-EXIT
+002150                     END-REWRITE
+002160                 ELSE
+002170                     DISPLAY "*** STUDENT " DATA-ID
+002180                         " CORRECTION REJECTED - NOT UPDATED ***"
+002190                 END-IF
+002200         END-READ
+002210     END-IF
+002220
+002230     PERFORM 2000-GET-STUDENT-ID THRU 2000-EXIT
+002240 3000-EXIT.
+002250     EXIT.
+002260
+002270*****************************************************************
+002280* 4000-CORRECT-STUDENT - PROMPT FOR EACH MAINTAINABLE FIELD.
+002290* A BLANK REPLY LEAVES THE CURRENT VALUE UNCHANGED.
+002300*****************************************************************
+002310 4000-CORRECT-STUDENT.
+002320     DISPLAY "CURRENT NAME:      " STUDENT-NAME
+002330     DISPLAY "ENTER NEW NAME OR BLANK TO KEEP"
+002340     MOVE SPACES TO WS-REPLY-LINE
+002350     ACCEPT WS-REPLY-LINE
+002360     IF WS-REPLY-LINE NOT = SPACES
+002370         MOVE WS-REPLY-LINE TO STUDENT-NAME
+002380     END-IF
+002390
+002400     DISPLAY "CURRENT INITIALS:  " STUDENT-INITIALS
+002410     DISPLAY "ENTER NEW INITIALS OR BLANK TO KEEP"
+002420     MOVE SPACES TO WS-REPLY-LINE
+002430     ACCEPT WS-REPLY-LINE
+002440     IF WS-REPLY-LINE NOT = SPACES
+002450         MOVE WS-REPLY-LINE TO STUDENT-INITIALS
+002460     END-IF
+002470
+002480     DISPLAY "CURRENT DOB (YYYY,MM,DD):  " BIRTH-YEAR "-"
+002490         MOBIRTH "-" DOBIRTH
+002500     DISPLAY "ENTER NEW DOB AS YYYY,MM,DD OR BLANK TO KEEP"
+002510     MOVE SPACES TO WS-REPLY-LINE
+002512     MOVE "Y" TO WS-DOB-NUMERIC-SWITCH
+002520     ACCEPT WS-REPLY-LINE
+002530     IF WS-REPLY-LINE NOT = SPACES
+002540         MOVE SPACES TO WS-DOB-REPLY-FIELDS
+002550         UNSTRING WS-REPLY-LINE DELIMITED BY ","
+002560             INTO WS-DOB-REPLY-YEAR, WS-DOB-REPLY-MONTH,
+002570                  WS-DOB-REPLY-DAY
+002580         END-UNSTRING
+002582         IF WS-DOB-REPLY-YEAR NOT NUMERIC
+002584             OR WS-DOB-REPLY-MONTH NOT NUMERIC
+002586             OR WS-DOB-REPLY-DAY NOT NUMERIC
+002588             MOVE "N" TO WS-DOB-NUMERIC-SWITCH
+002590         ELSE
+002592             MOVE "Y" TO WS-DOB-NUMERIC-SWITCH
+002594         END-IF
+002596         MOVE WS-DOB-REPLY-YEAR  TO BIRTH-YEAR
+002600         MOVE WS-DOB-REPLY-MONTH TO MOBIRTH
+002610         MOVE WS-DOB-REPLY-DAY   TO DOBIRTH
+002620     END-IF
+002630
+002640     DISPLAY "CURRENT COURSE CODE:  " COURSE-CODE OF DATA-REC
+002650     DISPLAY "ENTER NEW COURSE CODE OR BLANK TO KEEP"
+002660     MOVE SPACES TO WS-REPLY-LINE
+002670     ACCEPT WS-REPLY-LINE
+002680     IF WS-REPLY-LINE NOT = SPACES
+002690         MOVE WS-REPLY-LINE(1:4) TO COURSE-CODE OF DATA-REC
+002700     END-IF
+002710 4000-EXIT.
+002720     EXIT.
+002730
+002740*****************************************************************
+002750* 4100-VALIDATE-CORRECTION - THE CORRECTED BIRTH-YEAR/MOBIRTH/
+002760* DOBIRTH MUST FORM A REAL CALENDAR DATE AND THE CORRECTED
+002770* COURSE-CODE MUST BE ON THE COURSE MASTER, THE SAME CHECKS
+002780* STUDENTWRITER RUNS BEFORE A STUDENT IS ADDED.  WS-DATA-VALID
+002790* COMES BACK "N" IF EITHER CHECK FAILS AND THE CALLER SKIPS THE
+002800* REWRITE.
+002810*****************************************************************
+002820 4100-VALIDATE-CORRECTION.
+002830     MOVE "Y" TO WS-VALID-SWITCH
+002840     PERFORM 4200-VALIDATE-BIRTH-DATE THRU 4200-EXIT
+002850
+002860     IF COURSE-CODE OF DATA-REC = SPACES
+002870         DISPLAY "*** COURSE CODE CANNOT BE BLANK - REJECTED **"
+002880         MOVE "N" TO WS-VALID-SWITCH
+002890     ELSE
+002900         PERFORM 4300-VALIDATE-COURSE-CODE THRU 4300-EXIT
+002910     END-IF
+002920 4100-EXIT.
+002930     EXIT.
+002940
+002950*****************************************************************
+002960* 4200-VALIDATE-BIRTH-DATE - BIRTH-YEAR/MOBIRTH/DOBIRTH MUST FORM
+002970* A REAL CALENDAR DATE, INCLUDING LEAP-YEAR FEBRUARYS.
+002980*****************************************************************
+002990 4200-VALIDATE-BIRTH-DATE.
+002995     IF NOT WS-DOB-WAS-NUMERIC
+002996         OR BIRTH-YEAR OF DATA-REC NOT NUMERIC
+003010         OR MOBIRTH OF DATA-REC NOT NUMERIC
+003020         OR DOBIRTH OF DATA-REC NOT NUMERIC
+003030         DISPLAY "*** BIRTH DATE MUST BE NUMERIC - REJECTED ***"
+003040         MOVE "N" TO WS-VALID-SWITCH
+003050     ELSE
+003060         IF BIRTH-YEAR OF DATA-REC < 1900
+003070             OR BIRTH-YEAR OF DATA-REC > 2099
+003080             DISPLAY "*** BIRTH YEAR IS NOT VALID - REJECTED **"
+003090             MOVE "N" TO WS-VALID-SWITCH
+003100         ELSE
+003110             IF MOBIRTH OF DATA-REC < 1
+003120                 OR MOBIRTH OF DATA-REC > 12
+003130                 DISPLAY "*** BIRTH MONTH IS NOT VALID - "
+003140                     "REJECTED ***"
+003150                 MOVE "N" TO WS-VALID-SWITCH
+003160             ELSE
+003170                 PERFORM 4400-DETERMINE-LEAP-YEAR THRU 4400-EXIT
+003180                 MOVE WS-DAYS-IN-MONTH-TBL (MOBIRTH OF DATA-REC)
+003190                     TO WS-MAX-DAY-IN-MONTH
+003200                 IF MOBIRTH OF DATA-REC = 2 AND WS-LEAP-YEAR
+003210                     MOVE 29 TO WS-MAX-DAY-IN-MONTH
+003220                 END-IF
+003230                 IF DOBIRTH OF DATA-REC < 1
+003240                     OR DOBIRTH OF DATA-REC > WS-MAX-DAY-IN-MONTH
+003250                     DISPLAY "*** BIRTH DAY IS NOT VALID - "
+003260                         "REJECTED ***"
+003270                     MOVE "N" TO WS-VALID-SWITCH
+003280                 END-IF
+003290             END-IF
+003300         END-IF
+003310     END-IF
+003320 4200-EXIT.
+003330     EXIT.
+003340
+003350*****************************************************************
+003360* 4300-VALIDATE-COURSE-CODE - COURSE-CODE OF DATA-REC MUST MATCH
+003370* A COURSE ON THE COURSE MASTER, COURSES.DAT.  IF COURSES.DAT
+003380* COULD NOT BE OPENED AT STARTUP THIS CHECK IS SKIPPED - THERE
+003390* IS NOTHING TO CROSS-REFERENCE AGAINST.
+003400*****************************************************************
+003410 4300-VALIDATE-COURSE-CODE.
+003420     IF WS-COURSE-FILE-AVAILABLE
+003430         MOVE COURSE-CODE OF DATA-REC
+003440             TO COURSE-CODE OF COURSE-REC
+003450         READ COURSE-FILE
+003460             INVALID KEY
+003470                 DISPLAY "*** COURSE CODE "
+003480                     COURSE-CODE OF DATA-REC
+003490                     " NOT FOUND - REJECTED ***"
+003500                 MOVE "N" TO WS-VALID-SWITCH
+003510         END-READ
+003520     END-IF
+003530 4300-EXIT.
+003540     EXIT.
+003550
+003560*****************************************************************
+003570* 4400-DETERMINE-LEAP-YEAR
+003580*****************************************************************
+003590 4400-DETERMINE-LEAP-YEAR.
+003600     MOVE "N" TO WS-LEAP-YEAR-SWITCH
+003610     DIVIDE BIRTH-YEAR OF DATA-REC BY 4
+003620         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-4
+003630     DIVIDE BIRTH-YEAR OF DATA-REC BY 100
+003640         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-100
+003650     DIVIDE BIRTH-YEAR OF DATA-REC BY 400
+003660         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-400
+003670     IF WS-REMAINDER-4 = 0
+003680         AND (WS-REMAINDER-100 NOT = 0 OR WS-REMAINDER-400 = 0)
+003690         MOVE "Y" TO WS-LEAP-YEAR-SWITCH
+003700     END-IF
+003710 4400-EXIT.
+003720     EXIT.
+003730
+003740*****************************************************************
+003750* 5000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO AUDIT.DAT FOR THE
+003760* STUDENT JUST REWRITTEN - WHO CHANGED IT, WHEN, AND WHAT WAS
+003770* DONE.
+003780*****************************************************************
+003790 5000-WRITE-AUDIT-RECORD.
+003800     MOVE DATA-ID             TO AUDIT-DATA-ID
+003810     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+003820     MOVE "CHANGE"            TO AUDIT-ACTION
+003830     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+003840     ACCEPT AUDIT-TIME FROM TIME
+003850     WRITE AUDIT-REC
+003860 5000-EXIT.
+003870     EXIT.
+003880
+003890*****************************************************************
+003900* 8000-TERMINATE
+003910*****************************************************************
+003920 8000-TERMINATE.
+003930     IF NOT WS-ABORT
+003940         CLOSE STUDENT-FILE
+003950         CLOSE AUDIT-FILE
+003960         IF WS-COURSE-FILE-AVAILABLE
+003970             CLOSE COURSE-FILE
+003980         END-IF
+003990     END-IF
+004000 8000-EXIT.
+004010     EXIT.
