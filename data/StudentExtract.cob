@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  STUDENTEXTRACT.
+000300 AUTHOR.  JMS.
+000400 INSTALLATION.  REGISTRARS OFFICE.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* READS STUDENTS.DAT SEQUENTIALLY AND BUILDS A FIXED-WIDTH
+000900* INTERFACE FILE, REGEXTR.DAT, LAID OUT TO MATCH THE
+001000* REGISTRAR'S INBOUND FEED SPECIFICATION.  THEIR NIGHTLY LOAD
+001100* PICKS THIS FILE UP FROM US INSTEAD OF SOMEONE RE-KEYING OUR
+001200* STUDENT DATA INTO THEIR SYSTEM BY HAND.
+001300*
+001400* MODIFICATION HISTORY
+001500*   DATE       INIT  DESCRIPTION
+001600*   ---------- ----  ------------------------------------------
+001700*   2026-08-09 JMS   ORIGINAL PROGRAM.
+001800*****************************************************************
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS DATA-ID
+002700         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+002800
+002900     SELECT EXTRACT-FILE ASSIGN TO "REGEXTR.DAT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STUDENT-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY STUDREC.
+003800
+003900 FD  EXTRACT-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY REGEXTR.
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     05  WS-STUDENT-FILE-STATUS      PIC X(02).
+004600         88  WS-FILE-NOT-FOUND       VALUE "35".
+004700     05  WS-EXTRACT-FILE-STATUS      PIC X(02).
+004800     05  WS-READ-EOF-SWITCH          PIC X(01) VALUE "N".
+004900         88  WS-READ-EOF             VALUE "Y".
+005000     05  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+005100         88  WS-ABORT                VALUE "Y".
+005200
+005300 01  WS-COUNTERS.
+005400     05  WS-TOTAL-EXTRACT-COUNT      PIC 9(05) COMP VALUE ZERO.
+005500
+005600 01  WS-DOB-DISPLAY                  PIC X(08).
+005700
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000* 0000-MAINLINE
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006400
+006500     IF NOT WS-ABORT
+006600         PERFORM 2000-EXTRACT-STUDENTS THRU 2000-EXIT
+006700             UNTIL WS-READ-EOF
+006800     END-IF
+006900
+007000     PERFORM 8000-TERMINATE THRU 8000-EXIT
+007100     STOP RUN.
+007200
+007300*****************************************************************
+007400* 1000-INITIALIZE
+007500*****************************************************************
+007600 1000-INITIALIZE.
+007700     OPEN INPUT STUDENT-FILE
+007800     IF WS-FILE-NOT-FOUND
+007900         DISPLAY "*** STUDENTS.DAT NOT FOUND - "
+008000             "RUN STUDENTWRITER FIRST ***"
+008100         MOVE "Y" TO WS-ABORT-SWITCH
+008200     ELSE
+008300         OPEN OUTPUT EXTRACT-FILE
+008400         DISPLAY "STUDENTEXTRACT - BUILDING REGEXTR.DAT FROM "
+008500             "STUDENTS.DAT"
+008600         PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+008700     END-IF
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100*****************************************************************
+009200* 2000-EXTRACT-STUDENTS - BUILD AND WRITE ONE INTERFACE RECORD
+009300* FOR THE CURRENT STUDENT, THEN READ THE NEXT ONE.
+009400*****************************************************************
+009500 2000-EXTRACT-STUDENTS.
+009600     PERFORM 2200-BUILD-AND-WRITE-EXTRACT THRU 2200-EXIT
+009700     PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+009800 2000-EXIT.
+009900     EXIT.
+010000
+010100 2100-READ-STUDENT.
+010200     READ STUDENT-FILE NEXT RECORD
+010300         AT END
+010400             MOVE "Y" TO WS-READ-EOF-SWITCH
+010500     END-READ
+010600 2100-EXIT.
+010700     EXIT.
+010800
+010900*****************************************************************
+011000* 2200-BUILD-AND-WRITE-EXTRACT - MAP DATA-REC FIELDS INTO THE
+011100* REGISTRAR'S EXPECTED FIELD POSITIONS AND WRITE THE ROW.
+011200*****************************************************************
+011300 2200-BUILD-AND-WRITE-EXTRACT.
+011400     MOVE SPACES TO WS-DOB-DISPLAY
+011500     STRING BIRTH-YEAR         DELIMITED BY SIZE
+011600            MOBIRTH            DELIMITED BY SIZE
+011700            DOBIRTH            DELIMITED BY SIZE
+011800         INTO WS-DOB-DISPLAY
+011900     END-STRING
+012000
+012100     MOVE DATA-ID              TO REG-STUDENT-ID
+012200     MOVE STUDENT-NAME         TO REG-STUDENT-NAME
+012300     MOVE STUDENT-INITIALS     TO REG-STUDENT-INITIALS
+012400     MOVE WS-DOB-DISPLAY       TO REG-DOB
+012500     MOVE COURSE-CODE          TO REG-COURSE-CODE
+012600
+012700     WRITE REG-EXTRACT-REC
+012800     ADD 1 TO WS-TOTAL-EXTRACT-COUNT
+012900 2200-EXIT.
+013000     EXIT.
+013100
+013200*****************************************************************
+013300* 8000-TERMINATE
+013400*****************************************************************
+013500 8000-TERMINATE.
+013600     IF NOT WS-ABORT
+013700         CLOSE STUDENT-FILE
+013800         CLOSE EXTRACT-FILE
+013900     END-IF
+014000     DISPLAY "STUDENTEXTRACT COMPLETE - " WS-TOTAL-EXTRACT-COUNT
+014100         " RECORD(S) WRITTEN TO REGEXTR.DAT"
+014200 8000-EXIT.
+014300     EXIT.
