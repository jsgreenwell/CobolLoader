@@ -1,47 +1,751 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  StudentWriter.
-AUTHOR.  Some Old Dude.
-* This writes records
-* Seriously!? Do you even know how annoying no comments are
-* In 46 year old programs that are still in use!?!?!?!?
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT student-file ASSIGN TO "STUDENTS.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-    fd data-file
-          LABEL RECORDS ARE STANDARD
-          DATA RECORD IS data-rec.
-       01 data-rec.
-          05 data-id                   pic 9(12).
-          05 data-filler               pic X(01).
-          05 data-name.
-              03 student-name          pic X(22).
-              03 student-initials      pic XXX.
-          05 data-filler              pic X(01).
-          05 data-dob.
-              03 birth-year           pic 9(4).
-              03 MOBirth              pic 99.
-              03 DOBirth              pic 99.
-          05  CourseCode              pic X(4).
-
-PROCEDURE DIVISION.
-Begin.
-    OPEN OUTPUT student-file
-    DISPLAY "Enter student information.  Enter nothing to end."
-
-    PERFORM UNTIL studentinfo = SPACES
-       WRITE studentinfo
-       PERFORM GetStudentInfo
-    END-PERFORM
-    CLOSE student-file
-    STOP RUN.
-
-GetStudentInfo.
-    DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
-    DISPLAY "[__________________________________]"
-    ACCEPT  studentinfo.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STUDENTWRITER.
+000030 AUTHOR.  SOME OLD DUDE.
+000040 INSTALLATION.  REGISTRARS OFFICE.
+000050 DATE-WRITTEN.  01/01/1980.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* THIS WRITES RECORDS
+000090* SERIOUSLY!? DO YOU EVEN KNOW HOW ANNOYING NO COMMENTS ARE
+000100* IN 46 YEAR OLD PROGRAMS THAT ARE STILL IN USE!?!?!?!?
+000110*
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   ---------- ----  ------------------------------------------
+000150*   1980-01-01 SOD   ORIGINAL PROGRAM.  INTERACTIVE, ONE
+000160*                    STUDENT AT A TIME, VIA ACCEPT.
+000170*   2026-08-09 JMS   BEGIN NO LONGER OPENS STUDENT-FILE AS
+000180*                    OUTPUT (WHICH TRUNCATED THE ROSTER ON
+000190*                    EVERY RUN).  A BRAND-NEW STUDENTS.DAT IS
+000200*                    STILL INITIALIZED WITH OPEN OUTPUT, BUT AN
+000210*                    EXISTING ONE IS NOW OPENED EXTEND SO NEW
+000220*                    STUDENTS ARE APPENDED TO WHAT IS ALREADY
+000230*                    ON FILE.  ADDED A DATA-ID DUPLICATE CHECK
+000240*                    AGAINST THE EXISTING ROSTER SO THE SAME
+000250*                    STUDENT CANNOT BE LOADED TWICE.  ALSO
+000260*                    ADDED THE MISSING WORKING-STORAGE AND THE
+000270*                    ACCEPT-LINE PARSE THAT THE ORIGINAL PROGRAM
+000280*                    WAS NEVER FINISHED WITH.
+000290*   2026-08-09 JMS   THE GENDER THE PROMPT ASKS FOR IS NOW
+000300*                    PARSED OUT OF THE ACCEPT LINE AND STORED
+000310*                    IN STUDENT-GENDER INSTEAD OF BEING
+000320*                    DISCARDED.
+000330*   2026-08-09 JMS   ADDED EDIT CHECKS - DATA-ID MUST BE
+000340*                    NUMERIC, BIRTH-YEAR/MOBIRTH/DOBIRTH MUST
+000350*                    FORM A REAL CALENDAR DATE, AND COURSE-CODE
+000360*                    CANNOT BE BLANK.  A RECORD THAT FAILS ANY
+000370*                    CHECK IS REJECTED AND THE OPERATOR IS
+000380*                    RE-PROMPTED INSTEAD OF THE RECORD BEING
+000390*                    WRITTEN.
+000400*   2026-08-09 JMS   STUDENTS.DAT IS NOW AN INDEXED FILE KEYED
+000410*                    ON DATA-ID (SEE STUDENTUPDATE FOR THE
+000420*                    MAINTENANCE SIDE).  THE OPEN-EXTEND-PLUS-
+000430*                    IN-MEMORY-TABLE APPROACH TO APPENDING AND
+000440*                    DUPLICATE CHECKING IS GONE - THE FILE IS
+000450*                    NOW OPENED I-O AND THE DUPLICATE CHECK IS A
+000460*                    KEYED READ AGAINST THE INDEX INSTEAD OF A
+000470*                    TABLE LOADED AT STARTUP.
+000480*   2026-08-09 JMS   COURSE-CODE IS NOW CROSS-REFERENCED AGAINST
+000490*                    THE NEW COURSE MASTER, COURSES.DAT, BEFORE
+000500*                    A STUDENT RECORD IS ACCEPTED (SEE
+000510*                    COURSEWRITER FOR HOW COURSES.DAT IS LOADED).
+000520*   2026-08-09 JMS   ADDED A BATCH RUN MODE THAT LOADS STUDENTS
+000530*                    FROM A TRANS.DAT TRANSACTION FILE (SAME
+000540*                    LAYOUT AS DATA-REC) INSTEAD OF ONE-AT-A-TIME
+000550*                    ACCEPT ENTRY, SO A WHOLE TERM'S INCOMING
+000560*                    CLASS CAN BE LOADED IN ONE RUN.  A CHECKPOINT
+000570*                    OF THE LAST TRANSACTION RECORD NUMBER
+000580*                    SUCCESSFULLY WRITTEN IS KEPT IN CHECKPT.DAT
+000590*                    SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE
+000600*                    RESTARTED WITHOUT REPROCESSING WHAT ALREADY
+000610*                    MADE IT TO STUDENTS.DAT.
+000620*   2026-08-09 JMS   EVERY SUCCESSFUL WRITE NOW APPENDS AN ENTRY
+000630*                    TO AUDIT.DAT (DATA-ID, OPERATOR ID, A
+000640*                    TIMESTAMP AND THE ACTION TAKEN) SO WE CAN
+000650*                    TELL WHO ADDED A STUDENT AND WHEN.  THE
+000660*                    OPERATOR IS PROMPTED FOR AN OPERATOR ID AT
+000670*                    STARTUP.
+000680*   2026-08-09 JMS   RUN NOW ENDS WITH CONTROL TOTALS (RECORDS
+000690*                    WRITTEN AND A HASH TOTAL OF DATA-ID) AND
+000700*                    WRITES EVERY REJECTED RECORD TO A NEW
+000710*                    EXCPTNS.DAT EXCEPTION REPORT SO THE RUN CAN
+000720*                    BE RECONCILED AGAINST THE SOURCE LIST BEFORE
+000730*                    STUDENTS.DAT IS TRUSTED FOR THE DAY.
+000740*****************************************************************
+000750
+000760 ENVIRONMENT DIVISION.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS DATA-ID OF DATA-REC
+000830         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000840
+000850     SELECT COURSE-FILE ASSIGN TO "COURSES.DAT"
+000860         ORGANIZATION IS INDEXED
+000870         ACCESS MODE IS RANDOM
+000880         RECORD KEY IS COURSE-CODE OF COURSE-REC
+000890         FILE STATUS IS WS-COURSE-FILE-STATUS.
+000900
+000910     SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000940
+000950     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+000980
+000990     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001020
+001030     SELECT EXCEPTION-FILE ASSIGN TO "EXCPTNS.DAT"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+001060
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090 FD  STUDENT-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110 COPY STUDREC.
+001120
+001130 FD  COURSE-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY COURSREC.
+001160
+001170 FD  TRANS-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190 COPY STUDREC REPLACING ==DATA-REC== BY ==TRANS-REC==.
+001200
+001210 FD  CHECKPOINT-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  CHECKPOINT-REC.
+001240     05  CHECKPOINT-LAST-TRANS-NO   PIC 9(08).
+001250
+001260 FD  AUDIT-FILE
+001270     LABEL RECORDS ARE STANDARD.
+001280 COPY AUDITREC.
+001290
+001300 FD  EXCEPTION-FILE
+001310     LABEL RECORDS ARE STANDARD.
+001320 01  EXCEPTION-PRINT-LINE           PIC X(60).
+001330
+001340 WORKING-STORAGE SECTION.
+001350*****************************************************************
+001360* SWITCHES
+001370*****************************************************************
+001380 01  WS-SWITCHES.
+001390     05  WS-STUDENT-FILE-STATUS      PIC X(02).
+001400         88  WS-FILE-OK              VALUE "00".
+001410         88  WS-FILE-NOT-FOUND       VALUE "35".
+001420     05  WS-COURSE-FILE-STATUS       PIC X(02).
+001430         88  WS-COURSE-FILE-OK       VALUE "00".
+001440         88  WS-COURSE-FILE-NOT-FOUND VALUE "35".
+001450     05  WS-COURSE-FILE-AVAIL-SWITCH PIC X(01) VALUE "N".
+001460         88  WS-COURSE-FILE-AVAILABLE VALUE "Y".
+001470     05  WS-TRANS-FILE-STATUS        PIC X(02).
+001480         88  WS-TRANS-FILE-OK        VALUE "00".
+001490         88  WS-TRANS-FILE-NOT-FOUND VALUE "35".
+001500     05  WS-TRANS-EOF-SWITCH         PIC X(01) VALUE "N".
+001510         88  WS-TRANS-EOF            VALUE "Y".
+001520     05  WS-CHECKPOINT-FILE-STATUS   PIC X(02).
+001530         88  WS-CHECKPOINT-FILE-OK   VALUE "00".
+001540         88  WS-CHECKPOINT-NOT-FOUND VALUE "35".
+001550     05  WS-RUN-MODE-SWITCH          PIC X(01) VALUE "I".
+001560         88  WS-INTERACTIVE-MODE     VALUE "I".
+001570         88  WS-BATCH-MODE           VALUE "B".
+001580     05  WS-AUDIT-FILE-STATUS        PIC X(02).
+001590         88  WS-AUDIT-FILE-OK        VALUE "00".
+001600     05  WS-EXCEPTION-FILE-STATUS    PIC X(02).
+001610         88  WS-EXCEPTION-FILE-OK    VALUE "00".
+001620
+001630*****************************************************************
+001640* OPERATOR ID KEYED IN AT STARTUP - CARRIED ON EVERY AUDIT.DAT
+001650* ENTRY THIS RUN WRITES.
+001660*****************************************************************
+001670 01  WS-OPERATOR-ID                  PIC X(08).
+001680*****************************************************************
+001690* COUNTERS USED BY THE BATCH TRANSACTION-FILE LOAD.  THE
+001700* CHECKPOINT IS THE LAST TRANS-FILE RECORD NUMBER THAT MADE IT TO
+001710* STUDENTS.DAT AND IS REWRITTEN TO CHECKPT.DAT EVERY
+001720* WS-CHECKPOINT-INTERVAL RECORDS SO A RESTARTED RUN CAN SKIP PAST
+001730* WHAT IS ALREADY ON FILE.
+001740*****************************************************************
+001750 01  WS-BATCH-COUNTERS.
+001760     05  WS-TRANS-RECORD-NO          PIC 9(08) COMP.
+001770     05  WS-CHECKPOINT-COUNT         PIC 9(08) COMP.
+001780     05  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 10.
+001790     05  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP.
+001800     05  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP.
+001810     05  WS-REJECT-SINCE-CKPT-SWITCH PIC X(01) VALUE "N".
+001820         88  WS-REJECT-SINCE-CKPT    VALUE "Y".
+001830*****************************************************************
+001840* RUN-END CONTROL TOTALS - HOW MANY RECORDS MADE IT TO
+001850* STUDENTS.DAT THIS RUN AND A HASH TOTAL OF THEIR DATA-ID VALUES
+001860* SO THE RUN CAN BE BALANCED AGAINST THE SOURCE LIST, PLUS A
+001870* COUNT OF HOW MANY WERE REJECTED (SEE EXCPTNS.DAT FOR DETAIL).
+001880*****************************************************************
+001890 01  WS-RUN-TOTALS.
+001900     05  WS-RUN-WRITTEN-COUNT        PIC 9(08) COMP VALUE ZERO.
+001910     05  WS-RUN-HASH-TOTAL           PIC 9(14) COMP VALUE ZERO.
+001920     05  WS-RUN-REJECT-COUNT         PIC 9(08) COMP VALUE ZERO.
+001930*****************************************************************
+001940* OPERATOR ACCEPT AREA - ONE LINE OF COMMA SEPARATED FIELDS
+001950* KEYED IN AS -  STUDID, SURNAME, INITIALS, YOB, MOB, DOB, COURSE
+001960*****************************************************************
+001970 01  WS-STUDENT-INPUT-LINE           PIC X(80).
+001980
+001990 01  WS-INPUT-FIELDS.
+002000     05  WS-IN-STUDID                PIC X(12).
+002010     05  WS-IN-SURNAME               PIC X(22).
+002020     05  WS-IN-INITIALS              PIC X(03).
+002030     05  WS-IN-YOB                   PIC X(04).
+002040     05  WS-IN-MOB                   PIC X(02).
+002050     05  WS-IN-DOB                   PIC X(02).
+002060     05  WS-IN-COURSE                PIC X(04).
+002070     05  WS-IN-GENDER                PIC X(01).
+002080
+002090*****************************************************************
+002100* HOLDING AREA FOR THE RECORD JUST BUILT FROM THE OPERATOR'S
+002110* INPUT, SAVED OFF WHILE THE KEYED DUPLICATE-CHECK READ (WHICH
+002120* SHARES THE SAME RECORD AREA AS STUDENT-FILE) IS DONE.
+002130*****************************************************************
+002140 01  WS-SAVE-DATA-REC                PIC X(52).
+002150
+002160 01  WS-MISC-WORK-AREAS.
+002170     05  WS-DUPLICATE-SWITCH         PIC X(01) VALUE "N".
+002180         88  WS-DUPLICATE-FOUND      VALUE "Y".
+002190     05  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+002200         88  WS-DATA-VALID           VALUE "Y".
+002210     05  WS-STUDID-NUMERIC-SWITCH    PIC X(01) VALUE "Y".
+002220         88  WS-STUDID-WAS-NUMERIC   VALUE "Y".
+002230     05  WS-DOB-NUMERIC-SWITCH       PIC X(01) VALUE "Y".
+002240         88  WS-DOB-WAS-NUMERIC      VALUE "Y".
+002250     05  WS-WRITE-OK-SWITCH          PIC X(01) VALUE "N".
+002260         88  WS-WRITE-OK             VALUE "Y".
+002270     05  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+002280
+002290*****************************************************************
+002300* ONE LINE WRITTEN TO EXCPTNS.DAT FOR EVERY RECORD THAT FAILS
+002310* VALIDATION OR IS FOUND TO BE A DUPLICATE - WHICH STUDENT AND
+002320* WHY IT WAS REJECTED.
+002330*****************************************************************
+002340 01  WS-EXCEPTION-DETAIL-LINE.
+002350     05  EXCP-DATA-ID                PIC Z(11)9.
+002360     05  FILLER                      PIC X(02) VALUE SPACES.
+002370     05  EXCP-REASON                 PIC X(40).
+002380
+002390*****************************************************************
+002400* WORK AREAS USED TO EDIT THE BIRTH-YEAR/MOBIRTH/DOBIRTH FIELDS
+002410* INTO A REAL CALENDAR DATE, INCLUDING LEAP-YEAR FEBRUARYS.
+002420*****************************************************************
+002430 01  WS-DATE-EDIT-WORK-AREAS.
+002440     05  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE "N".
+002450         88  WS-LEAP-YEAR            VALUE "Y".
+002460     05  WS-DIVIDE-QUOTIENT          PIC 9(06).
+002470     05  WS-REMAINDER-4              PIC 9(03).
+002480     05  WS-REMAINDER-100            PIC 9(03).
+002490     05  WS-REMAINDER-400            PIC 9(03).
+002500     05  WS-MAX-DAY-IN-MONTH         PIC 99.
+002510
+002520 01  WS-DAYS-IN-MONTH-DATA.
+002530     05  FILLER                      PIC 99 VALUE 31.
+002540     05  FILLER                      PIC 99 VALUE 28.
+002550     05  FILLER                      PIC 99 VALUE 31.
+002560     05  FILLER                      PIC 99 VALUE 30.
+002570     05  FILLER                      PIC 99 VALUE 31.
+002580     05  FILLER                      PIC 99 VALUE 30.
+002590     05  FILLER                      PIC 99 VALUE 31.
+002600     05  FILLER                      PIC 99 VALUE 31.
+002610     05  FILLER                      PIC 99 VALUE 30.
+002620     05  FILLER                      PIC 99 VALUE 31.
+002630     05  FILLER                      PIC 99 VALUE 30.
+002640     05  FILLER                      PIC 99 VALUE 31.
+002650 01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+002660     05  WS-DAYS-IN-MONTH-TBL        PIC 99 OCCURS 12 TIMES.
+002670
+002680 PROCEDURE DIVISION.
+002690*****************************************************************
+002700* 0000-MAINLINE
+002710*****************************************************************
+002720 0000-MAINLINE.
+002730     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002740
+002750     IF WS-BATCH-MODE
+002760         PERFORM 5000-BATCH-LOAD-STUDENTS THRU 5000-EXIT
+002770     ELSE
+002780         PERFORM 2000-GET-STUDENT-INFO THRU 2000-EXIT
+002790         PERFORM 3000-PROCESS-STUDENT THRU 3000-EXIT
+002800             UNTIL WS-STUDENT-INPUT-LINE = SPACES
+002810     END-IF
+002820
+002830     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002840     STOP RUN.
+002850
+002860*****************************************************************
+002870* 1000-INITIALIZE - OPEN THE INDEXED MASTER FOR ADD/INQUIRY.  A
+002880* BRAND-NEW STUDENTS.DAT IS CREATED (EMPTY) THE FIRST TIME.
+002890*****************************************************************
+002900 1000-INITIALIZE.
+002910     MOVE SPACES TO WS-STUDENT-INPUT-LINE
+002920
+002930     DISPLAY "ENTER YOUR OPERATOR ID"
+002940     MOVE SPACES TO WS-OPERATOR-ID
+002950     ACCEPT WS-OPERATOR-ID
+002960
+002970     OPEN I-O STUDENT-FILE
+002980     IF WS-FILE-NOT-FOUND
+002990         OPEN OUTPUT STUDENT-FILE
+003000         CLOSE STUDENT-FILE
+003010         OPEN I-O STUDENT-FILE
+003020     END-IF
+003030
+003040     OPEN EXTEND AUDIT-FILE
+003050     IF NOT WS-AUDIT-FILE-OK
+003060         OPEN OUTPUT AUDIT-FILE
+003070         CLOSE AUDIT-FILE
+003080         OPEN EXTEND AUDIT-FILE
+003090     END-IF
+003100
+003110     OPEN OUTPUT EXCEPTION-FILE
+003120     OPEN INPUT COURSE-FILE
+003130     IF WS-COURSE-FILE-NOT-FOUND
+003140         DISPLAY "*** COURSES.DAT NOT FOUND - RUN COURSEWRITER "
+003150             "FIRST ***"
+003160     ELSE
+003170         MOVE "Y" TO WS-COURSE-FILE-AVAIL-SWITCH
+003180     END-IF
+003190
+003200     DISPLAY "ENTER I TO KEY IN STUDENTS ONE AT A TIME, OR B TO "
+003210         "LOAD THEM FROM TRANS.DAT"
+003220     ACCEPT WS-RUN-MODE-SWITCH
+003230
+003240     IF WS-BATCH-MODE
+003250         DISPLAY "BATCH LOAD FROM TRANS.DAT STARTING."
+003260     ELSE
+003270         DISPLAY "ENTER STUDENT INFO.  ENTER NOTHING TO END"
+003280     END-IF
+003290 1000-EXIT.
+003300     EXIT.
+003310
+003320*****************************************************************
+003330* 2000-GET-STUDENT-INFO - PROMPT THE OPERATOR AND PARSE THE
+003340* COMMA SEPARATED REPLY INTO THE INDIVIDUAL INPUT FIELDS.
+003350*****************************************************************
+003360 2000-GET-STUDENT-INFO.
+003370     DISPLAY "ENTER - STUDID, SURNAME, INITIALS, YOB, MOB, DOB, "
+003380         "COURSE, GENDER"
+003390     DISPLAY "[__________________________________]"
+003400     MOVE SPACES TO WS-STUDENT-INPUT-LINE
+003410     ACCEPT WS-STUDENT-INPUT-LINE
+003420
+003430     IF WS-STUDENT-INPUT-LINE NOT = SPACES
+003440         MOVE SPACES TO WS-INPUT-FIELDS
+003450         UNSTRING WS-STUDENT-INPUT-LINE DELIMITED BY ","
+003460             INTO WS-IN-STUDID,   WS-IN-SURNAME,
+003470                  WS-IN-INITIALS, WS-IN-YOB,
+003480                  WS-IN-MOB,      WS-IN-DOB,
+003490                  WS-IN-COURSE,   WS-IN-GENDER
+003500         END-UNSTRING
+003510     END-IF
+003520 2000-EXIT.
+003530     EXIT.
+003540
+003550*****************************************************************
+003560* 3000-PROCESS-STUDENT - BUILD THE MASTER RECORD FROM WHAT WAS
+003570* KEYED, CHECK FOR A DUPLICATE DATA-ID, WRITE IT IF IT IS NEW,
+003580* AND GO BACK FOR THE NEXT ONE.
+003590*****************************************************************
+003600 3000-PROCESS-STUDENT.
+003610     IF WS-IN-STUDID NOT NUMERIC
+003620         MOVE "N" TO WS-STUDID-NUMERIC-SWITCH
+003630     ELSE
+003640         MOVE "Y" TO WS-STUDID-NUMERIC-SWITCH
+003650     END-IF
+003660     IF WS-IN-YOB NOT NUMERIC
+003670         OR WS-IN-MOB NOT NUMERIC
+003680         OR WS-IN-DOB NOT NUMERIC
+003690         MOVE "N" TO WS-DOB-NUMERIC-SWITCH
+003700     ELSE
+003710         MOVE "Y" TO WS-DOB-NUMERIC-SWITCH
+003720     END-IF
+003730     MOVE WS-IN-STUDID   TO DATA-ID OF DATA-REC
+003740     MOVE WS-IN-SURNAME  TO STUDENT-NAME OF DATA-REC
+003750     MOVE WS-IN-INITIALS TO STUDENT-INITIALS OF DATA-REC
+003760     MOVE WS-IN-YOB      TO BIRTH-YEAR OF DATA-REC
+003770     MOVE WS-IN-MOB      TO MOBIRTH OF DATA-REC
+003780     MOVE WS-IN-DOB      TO DOBIRTH OF DATA-REC
+003790     MOVE WS-IN-COURSE   TO COURSE-CODE OF DATA-REC
+003800     MOVE WS-IN-GENDER   TO STUDENT-GENDER OF DATA-REC
+003810
+003820     PERFORM 3700-VALIDATE-AND-WRITE-STUDENT THRU 3700-EXIT
+003830
+003840
+003850     PERFORM 2000-GET-STUDENT-INFO THRU 2000-EXIT
+003860 3000-EXIT.
+003870     EXIT.
+003880
+003890*****************************************************************
+003900* 3700-VALIDATE-AND-WRITE-STUDENT - EDIT DATA-REC AS BUILT BY THE
+003910* CALLER, REJECT IT IF INVALID, OTHERWISE MAKE SURE IT IS NOT
+003920* ALREADY ON FILE AND WRITE IT.  SHARED BY BOTH THE INTERACTIVE
+003930* ACCEPT LOOP (3000-PROCESS-STUDENT) AND THE BATCH TRANSACTION-
+003940* FILE LOAD (5000-BATCH-LOAD-STUDENTS).  WS-WRITE-OK-SWITCH COMES
+003950* BACK "Y" ONLY WHEN THE RECORD ACTUALLY MADE IT TO STUDENTS.DAT.
+003960*****************************************************************
+003970 3700-VALIDATE-AND-WRITE-STUDENT.
+003980     MOVE "N" TO WS-WRITE-OK-SWITCH
+003990     MOVE SPACES TO WS-REJECT-REASON
+004000     PERFORM 3800-VALIDATE-STUDENT-REC THRU 3800-EXIT
+004010
+004020     IF WS-DATA-VALID
+004030         MOVE DATA-REC TO WS-SAVE-DATA-REC
+004040         PERFORM 3900-CHECK-DUPLICATE THRU 3900-EXIT
+004050
+004060         IF WS-DUPLICATE-FOUND
+004070             DISPLAY "*** STUDENT " DATA-ID OF DATA-REC
+004080                 " IS ALREADY ON FILE - RECORD NOT ADDED ***"
+004090             MOVE "DUPLICATE STUDENT ID" TO WS-REJECT-REASON
+004100         ELSE
+004110             MOVE WS-SAVE-DATA-REC TO DATA-REC
+004120             WRITE DATA-REC
+004130                 INVALID KEY
+004140                     DISPLAY "*** STUDENT " DATA-ID OF DATA-REC
+004150                         " COULD NOT BE ADDED ***"
+004160                     MOVE "WRITE TO STUDENTS.DAT FAILED"
+004170                         TO WS-REJECT-REASON
+004180                 NOT INVALID KEY
+004190                     MOVE "Y" TO WS-WRITE-OK-SWITCH
+004200             END-WRITE
+004210         END-IF
+004220     END-IF
+004230
+004240     IF WS-WRITE-OK
+004250         ADD 1 TO WS-RUN-WRITTEN-COUNT
+004260         ADD DATA-ID OF DATA-REC TO WS-RUN-HASH-TOTAL
+004270         PERFORM 3750-WRITE-AUDIT-RECORD THRU 3750-EXIT
+004280     ELSE
+004290         ADD 1 TO WS-RUN-REJECT-COUNT
+004300         PERFORM 3760-WRITE-EXCEPTION-RECORD THRU 3760-EXIT
+004310     END-IF
+004320 3700-EXIT.
+004330     EXIT.
+004340
+004350*****************************************************************
+004360* 3750-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO AUDIT.DAT FOR THE
+004370* STUDENT JUST ADDED - WHO ADDED IT, WHEN, AND WHAT WAS DONE.
+004380*****************************************************************
+004390 3750-WRITE-AUDIT-RECORD.
+004400     MOVE DATA-ID OF DATA-REC TO AUDIT-DATA-ID
+004410     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+004420     MOVE "ADD"               TO AUDIT-ACTION
+004430     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+004440     ACCEPT AUDIT-TIME FROM TIME
+004450     WRITE AUDIT-REC
+004460 3750-EXIT.
+004470     EXIT.
+004480
+004490*****************************************************************
+004500* 3760-WRITE-EXCEPTION-RECORD - APPEND ONE LINE TO EXCPTNS.DAT FOR
+004510* A RECORD THAT FAILED VALIDATION OR TURNED OUT TO BE A DUPLICATE,
+004520* SO THE RUN CAN BE RECONCILED AGAINST THE SOURCE LIST.
+004530*****************************************************************
+004540 3760-WRITE-EXCEPTION-RECORD.
+004550     MOVE DATA-ID OF DATA-REC TO EXCP-DATA-ID
+004560     MOVE WS-REJECT-REASON    TO EXCP-REASON
+004570     WRITE EXCEPTION-PRINT-LINE FROM WS-EXCEPTION-DETAIL-LINE
+004580 3760-EXIT.
+004590     EXIT.
+004600
+004610*****************************************************************
+004620* 3800-VALIDATE-STUDENT-REC - REJECT A RECORD WHOSE DATA-ID IS
+004630* NOT NUMERIC, WHOSE COURSE-CODE IS BLANK, OR WHOSE BIRTH-YEAR,
+004640* MOBIRTH AND DOBIRTH DO NOT FORM A REAL CALENDAR DATE.  THE
+004650* CALLER RE-PROMPTS THE OPERATOR WHEN WS-DATA-VALID COMES BACK
+004660* "N" INSTEAD OF WRITING THE RECORD.
+004670*****************************************************************
+004680 3800-VALIDATE-STUDENT-REC.
+004690     MOVE "Y" TO WS-VALID-SWITCH
+004700
+004710     IF NOT WS-STUDID-WAS-NUMERIC
+004720         OR DATA-ID OF DATA-REC NOT NUMERIC
+004730         DISPLAY "*** STUDENT ID MUST BE NUMERIC - REJECTED ***"
+004740         MOVE "N" TO WS-VALID-SWITCH
+004750         IF WS-REJECT-REASON = SPACES
+004760             MOVE "STUDENT ID NOT NUMERIC" TO WS-REJECT-REASON
+004770         END-IF
+004780     END-IF
+004790
+004800     IF COURSE-CODE OF DATA-REC = SPACES
+004810         DISPLAY "*** COURSE CODE CANNOT BE BLANK - REJECTED **"
+004820         MOVE "N" TO WS-VALID-SWITCH
+004830         IF WS-REJECT-REASON = SPACES
+004840             MOVE "COURSE CODE BLANK" TO WS-REJECT-REASON
+004850         END-IF
+004860     ELSE
+004870         PERFORM 3870-VALIDATE-COURSE-CODE THRU 3870-EXIT
+004880     END-IF
+004890
+004900     PERFORM 3850-VALIDATE-BIRTH-DATE THRU 3850-EXIT
+004910 3800-EXIT.
+004920     EXIT.
+004930
+004940*****************************************************************
+004950* 3850-VALIDATE-BIRTH-DATE - BIRTH-YEAR/MOBIRTH/DOBIRTH MUST
+004960* FORM A REAL CALENDAR DATE, INCLUDING LEAP-YEAR FEBRUARYS.
+004970*****************************************************************
+004980 3850-VALIDATE-BIRTH-DATE.
+004990     IF NOT WS-DOB-WAS-NUMERIC
+005000         OR BIRTH-YEAR OF DATA-REC NOT NUMERIC
+005010         OR MOBIRTH OF DATA-REC NOT NUMERIC
+005020         OR DOBIRTH OF DATA-REC NOT NUMERIC
+005030         DISPLAY "*** BIRTH DATE MUST BE NUMERIC - REJECTED ***"
+005040         MOVE "N" TO WS-VALID-SWITCH
+005050         IF WS-REJECT-REASON = SPACES
+005060             MOVE "BIRTH DATE NOT NUMERIC" TO WS-REJECT-REASON
+005070         END-IF
+005080     ELSE
+005090         IF BIRTH-YEAR OF DATA-REC < 1900
+005100             OR BIRTH-YEAR OF DATA-REC > 2099
+005110             DISPLAY "*** BIRTH YEAR IS NOT VALID - REJECTED **"
+005120             MOVE "N" TO WS-VALID-SWITCH
+005130             IF WS-REJECT-REASON = SPACES
+005140                 MOVE "BIRTH YEAR NOT VALID" TO WS-REJECT-REASON
+005150             END-IF
+005160         ELSE
+005170             IF MOBIRTH OF DATA-REC < 1
+005180                 OR MOBIRTH OF DATA-REC > 12
+005190                 DISPLAY "*** BIRTH MONTH IS NOT VALID - "
+005200                     "REJECTED ***"
+005210                 MOVE "N" TO WS-VALID-SWITCH
+005220                 IF WS-REJECT-REASON = SPACES
+005230                     MOVE "BIRTH MONTH NOT VALID"
+005240                         TO WS-REJECT-REASON
+005250                 END-IF
+005260             ELSE
+005270                 PERFORM 3860-DETERMINE-LEAP-YEAR THRU 3860-EXIT
+005280                 MOVE WS-DAYS-IN-MONTH-TBL (MOBIRTH OF DATA-REC)
+005290                     TO WS-MAX-DAY-IN-MONTH
+005300                 IF MOBIRTH OF DATA-REC = 2 AND WS-LEAP-YEAR
+005310                     MOVE 29 TO WS-MAX-DAY-IN-MONTH
+005320                 END-IF
+005330                 IF DOBIRTH OF DATA-REC < 1
+005340                     OR DOBIRTH OF DATA-REC > WS-MAX-DAY-IN-MONTH
+005350                     DISPLAY "*** BIRTH DAY IS NOT VALID - "
+005360                         "REJECTED ***"
+005370                     MOVE "N" TO WS-VALID-SWITCH
+005380                     IF WS-REJECT-REASON = SPACES
+005390                         MOVE "BIRTH DAY NOT VALID"
+005400                             TO WS-REJECT-REASON
+005410                     END-IF
+005420                 END-IF
+005430             END-IF
+005440         END-IF
+005450     END-IF
+005460 3850-EXIT.
+005470     EXIT.
+005480
+005490*****************************************************************
+005500* 3870-VALIDATE-COURSE-CODE - COURSE-CODE OF DATA-REC MUST MATCH
+005510* A COURSE ON THE COURSE MASTER, COURSES.DAT.  IF COURSES.DAT
+005520* COULD NOT BE OPENED AT STARTUP THIS CHECK IS SKIPPED - THERE
+005530* IS NOTHING TO CROSS-REFERENCE AGAINST.
+005540*****************************************************************
+005550 3870-VALIDATE-COURSE-CODE.
+005560     IF WS-COURSE-FILE-AVAILABLE
+005570         MOVE COURSE-CODE OF DATA-REC
+005580             TO COURSE-CODE OF COURSE-REC
+005590         READ COURSE-FILE
+005600             INVALID KEY
+005610                 DISPLAY "*** COURSE CODE "
+005620                     COURSE-CODE OF DATA-REC
+005630                     " NOT FOUND - REJECTED ***"
+005640                 MOVE "N" TO WS-VALID-SWITCH
+005650                 IF WS-REJECT-REASON = SPACES
+005660                     MOVE "COURSE CODE NOT ON COURSE MASTER"
+005670                         TO WS-REJECT-REASON
+005680                 END-IF
+005690         END-READ
+005700     END-IF
+005710 3870-EXIT.
+005720     EXIT.
+005730
+005740*****************************************************************
+005750* 3860-DETERMINE-LEAP-YEAR
+005760*****************************************************************
+005770 3860-DETERMINE-LEAP-YEAR.
+005780     MOVE "N" TO WS-LEAP-YEAR-SWITCH
+005790     DIVIDE BIRTH-YEAR OF DATA-REC BY 4
+005800         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-4
+005810     DIVIDE BIRTH-YEAR OF DATA-REC BY 100
+005820         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-100
+005830     DIVIDE BIRTH-YEAR OF DATA-REC BY 400
+005840         GIVING WS-DIVIDE-QUOTIENT REMAINDER WS-REMAINDER-400
+005850     IF WS-REMAINDER-4 = 0
+005860         AND (WS-REMAINDER-100 NOT = 0 OR WS-REMAINDER-400 = 0)
+005870         MOVE "Y" TO WS-LEAP-YEAR-SWITCH
+005880     END-IF
+005890 3860-EXIT.
+005900     EXIT.
+005910
+005920*****************************************************************
+005930* 3900-CHECK-DUPLICATE - KEYED READ OF THE INDEXED MASTER ON
+005940* DATA-ID.  NOTE THAT THIS READ SHARES STUDENT-FILE'S RECORD
+005950* AREA (DATA-REC) - THE CALLER SAVES AND RESTORES THE RECORD
+005960* IT BUILT BEFORE AND AFTER CALLING THIS PARAGRAPH.
+005970*****************************************************************
+005980 3900-CHECK-DUPLICATE.
+005990     MOVE "N" TO WS-DUPLICATE-SWITCH
+006000     READ STUDENT-FILE
+006010         INVALID KEY
+006020             CONTINUE
+006030         NOT INVALID KEY
+006040             MOVE "Y" TO WS-DUPLICATE-SWITCH
+006050     END-READ
+006060 3900-EXIT.
+006070     EXIT.
+006080
+006090*****************************************************************
+006100* 5000-BATCH-LOAD-STUDENTS - OPEN TRANS.DAT AND CHECKPT.DAT, SKIP
+006110* PAST WHATEVER TRANS-FILE RECORDS THE CHECKPOINT SAYS ALREADY
+006120* MADE IT TO STUDENTS.DAT, AND LOAD THE REST.
+006130*****************************************************************
+006140 5000-BATCH-LOAD-STUDENTS.
+006150     PERFORM 5100-OPEN-BATCH-FILES THRU 5100-EXIT
+006160     PERFORM 5200-READ-TRANS-RECORD THRU 5200-EXIT
+006170     PERFORM 5300-PROCESS-TRANS-RECORD THRU 5300-EXIT
+006180         UNTIL WS-TRANS-EOF
+006190     PERFORM 5400-WRITE-CHECKPOINT THRU 5400-EXIT
+006200     CLOSE TRANS-FILE
+006210     DISPLAY "BATCH LOAD COMPLETE - LAST TRANS RECORD PROCESSED "
+006220         "WAS " WS-CHECKPOINT-COUNT
+006230 5000-EXIT.
+006240     EXIT.
+006250
+006260*****************************************************************
+006270* 5100-OPEN-BATCH-FILES - OPEN TRANS.DAT FOR INPUT AND READ
+006280* WHATEVER CHECKPOINT CHECKPT.DAT HAS FROM A PRIOR RUN (ZERO IF
+006290* THIS IS THE FIRST TIME THROUGH OR NO CHECKPOINT EXISTS YET).
+006300*****************************************************************
+006310 5100-OPEN-BATCH-FILES.
+006320     MOVE 0 TO WS-TRANS-RECORD-NO
+006330     MOVE 0 TO WS-CHECKPOINT-COUNT
+006340
+006350     OPEN INPUT TRANS-FILE
+006360     IF WS-TRANS-FILE-NOT-FOUND
+006370         DISPLAY "*** TRANS.DAT NOT FOUND - NOTHING TO LOAD ***"
+006380         MOVE "Y" TO WS-TRANS-EOF-SWITCH
+006390     END-IF
+006400
+006410     OPEN INPUT CHECKPOINT-FILE
+006420     IF WS-CHECKPOINT-FILE-OK
+006430         READ CHECKPOINT-FILE
+006440             AT END
+006450                 CONTINUE
+006460             NOT AT END
+006470                 MOVE CHECKPOINT-LAST-TRANS-NO
+006480                     TO WS-CHECKPOINT-COUNT
+006490                 DISPLAY "RESTARTING BATCH LOAD AFTER TRANS "
+006500                     "RECORD " WS-CHECKPOINT-COUNT
+006510         END-READ
+006520         CLOSE CHECKPOINT-FILE
+006530     END-IF
+006540 5100-EXIT.
+006550     EXIT.
+006560
+006570*****************************************************************
+006580* 5200-READ-TRANS-RECORD
+006590*****************************************************************
+006600 5200-READ-TRANS-RECORD.
+006610     READ TRANS-FILE
+006620         AT END
+006630             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+006640         NOT AT END
+006650             ADD 1 TO WS-TRANS-RECORD-NO
+006660     END-READ
+006670 5200-EXIT.
+006680     EXIT.
+006690
+006700*****************************************************************
+006710* 5300-PROCESS-TRANS-RECORD - SKIP A TRANS RECORD ALREADY COVERED
+006720* BY THE CHECKPOINT, OTHERWISE EDIT, DUPLICATE-CHECK AND WRITE IT
+006730* THE SAME WAY THE INTERACTIVE LOOP DOES, THEN ADVANCE (AND
+006740* PERIODICALLY SAVE) THE CHECKPOINT.  ONCE A RECORD IS REJECTED
+006750* THE CHECKPOINT IS FROZEN AT THE LAST FULLY-RESOLVED RECORD FOR
+006760* THE REST OF THIS RUN, SO A RESTART REPROCESSES THE REJECTED
+006770* RECORD (AND EVERYTHING AFTER IT) INSTEAD OF SKIPPING PAST IT -
+006780* THE DUPLICATE CHECK MAKES REPROCESSING AN ALREADY-LOADED RECORD
+006790* HARMLESS.
+006800*****************************************************************
+006810 5300-PROCESS-TRANS-RECORD.
+006820     IF WS-TRANS-RECORD-NO > WS-CHECKPOINT-COUNT
+006830         MOVE CORRESPONDING TRANS-REC TO DATA-REC
+006840         PERFORM 3700-VALIDATE-AND-WRITE-STUDENT THRU 3700-EXIT
+006850
+006860         IF WS-WRITE-OK
+006870             IF NOT WS-REJECT-SINCE-CKPT
+006880                 MOVE WS-TRANS-RECORD-NO TO WS-CHECKPOINT-COUNT
+006890                 DIVIDE WS-CHECKPOINT-COUNT
+006900                     BY WS-CHECKPOINT-INTERVAL
+006910                     GIVING WS-CHECKPOINT-QUOTIENT
+006920                     REMAINDER WS-CHECKPOINT-REMAINDER
+006930                 IF WS-CHECKPOINT-REMAINDER = 0
+006940                     PERFORM 5400-WRITE-CHECKPOINT THRU 5400-EXIT
+006950                 END-IF
+006960             END-IF
+006970         ELSE
+006980             MOVE "Y" TO WS-REJECT-SINCE-CKPT-SWITCH
+006990         END-IF
+007000     END-IF
+007010
+007020     PERFORM 5200-READ-TRANS-RECORD THRU 5200-EXIT
+007030 5300-EXIT.
+007040     EXIT.
+007050
+007060*****************************************************************
+007070* 5400-WRITE-CHECKPOINT - REWRITE CHECKPT.DAT AS A FRESH ONE-
+007080* RECORD FILE HOLDING THE LAST TRANS-FILE RECORD NUMBER THAT
+007090* SUCCESSFULLY MADE IT TO STUDENTS.DAT.
+007100*****************************************************************
+007110 5400-WRITE-CHECKPOINT.
+007120     MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-LAST-TRANS-NO
+007130     OPEN OUTPUT CHECKPOINT-FILE
+007140     WRITE CHECKPOINT-REC
+007150     CLOSE CHECKPOINT-FILE
+007160 5400-EXIT.
+007170     EXIT.
+007180
+007190*****************************************************************
+007200* 8000-TERMINATE
+007210*****************************************************************
+007220 8000-TERMINATE.
+007230     CLOSE STUDENT-FILE
+007240     IF WS-COURSE-FILE-AVAILABLE
+007250         CLOSE COURSE-FILE
+007260     END-IF
+007270     CLOSE AUDIT-FILE
+007280     CLOSE EXCEPTION-FILE
+007290     PERFORM 9000-PRINT-RUN-TOTALS THRU 9000-EXIT
+007300 8000-EXIT.
+007310     EXIT.
+007320
+007330*****************************************************************
+007340* 9000-PRINT-RUN-TOTALS - CONTROL TOTALS FOR THIS RUN SO IT CAN
+007350* BE BALANCED AGAINST THE SOURCE LIST BEFORE STUDENTS.DAT IS
+007360* TRUSTED FOR THE DAY - RECORDS WRITTEN, A HASH TOTAL OF THEIR
+007370* DATA-ID VALUES, AND HOW MANY WERE REJECTED (SEE EXCPTNS.DAT
+007380* FOR THE DETAIL LISTING OF WHICH ONES AND WHY).
+007390*****************************************************************
+007400 9000-PRINT-RUN-TOTALS.
+007410     DISPLAY "-----------------------------------------------"
+007420     DISPLAY "STUDENTWRITER RUN TOTALS"
+007430     DISPLAY "  RECORDS WRITTEN . . . . . " WS-RUN-WRITTEN-COUNT
+007440     DISPLAY "  DATA-ID HASH TOTAL. . . . " WS-RUN-HASH-TOTAL
+007450     DISPLAY "  RECORDS REJECTED . . . . . " WS-RUN-REJECT-COUNT
+007460     IF WS-RUN-REJECT-COUNT NOT = 0
+007470         DISPLAY "  SEE EXCPTNS.DAT FOR REJECTED RECORD DETAIL"
+007480     END-IF
+007490     DISPLAY "-----------------------------------------------"
+007500 9000-EXIT.
+007510     EXIT.
