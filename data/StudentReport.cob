@@ -0,0 +1,271 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STUDENTREPORT.
+000030 AUTHOR.  JMS.
+000040 INSTALLATION.  REGISTRARS OFFICE.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* READ-ONLY PAGINATED ROSTER REPORT OFF OF STUDENTS.DAT.
+000090* NO ONE SHOULD HAVE TO OPEN THE MASTER FILE DIRECTLY JUST TO
+000100* SEE WHO IS ON IT - THIS PRINTS IT, SORTED BY STUDENT-NAME,
+000110* WITH PAGE HEADINGS AND A FINAL PAGE SHOWING THE STUDENT COUNT.
+000120*
+000130* MODIFICATION HISTORY
+000140*   DATE       INIT  DESCRIPTION
+000150*   ---------- ----  ------------------------------------------
+000160*   2026-08-09 JMS   ORIGINAL PROGRAM.
+000170*   2026-08-09 JMS   STUDENTS.DAT IS NOW AN INDEXED FILE KEYED
+000180*                    ON DATA-ID.  READ HERE SEQUENTIALLY BY KEY
+000190*                    ORDER AND RE-SORTED BY STUDENT-NAME AS
+000200*                    BEFORE.
+000210*   2026-08-09 JMS   ADDED A PAGE FOOTER, PRINTED AT THE BOTTOM
+000220*                    OF EVERY DETAIL PAGE - PAGE HEADINGS WERE
+000230*                    NOT ENOUGH TO CALL THIS PAGINATED.
+000240*****************************************************************
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS SEQUENTIAL
+000320         RECORD KEY IS DATA-ID
+000330         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000340
+000350     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+000360
+000370     SELECT PRINT-FILE ASSIGN TO "STUDRPT.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-PRINT-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  STUDENT-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450 COPY STUDREC.
+000460
+000470 SD  SORT-WORK-FILE.
+000480 COPY STUDREC REPLACING ==DATA-REC== BY ==SORT-REC==.
+000490
+000500 FD  PRINT-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  PRINT-LINE                      PIC X(132).
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-SWITCHES.
+000560     05  WS-STUDENT-FILE-STATUS      PIC X(02).
+000570         88  WS-FILE-NOT-FOUND       VALUE "35".
+000580     05  WS-PRINT-FILE-STATUS        PIC X(02).
+000590     05  WS-READ-EOF-SWITCH          PIC X(01) VALUE "N".
+000600         88  WS-READ-EOF             VALUE "Y".
+000610     05  WS-RETURN-EOF-SWITCH        PIC X(01) VALUE "N".
+000620         88  WS-RETURN-EOF           VALUE "Y".
+000630     05  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+000640         88  WS-ABORT                VALUE "Y".
+000650
+000660 01  WS-COUNTERS.
+000670     05  WS-PAGE-NO                  PIC 9(04) COMP VALUE ZERO.
+000680     05  WS-LINE-COUNT               PIC 9(04) COMP VALUE ZERO.
+000690     05  WS-LINES-PER-PAGE           PIC 9(04) COMP VALUE 50.
+000700     05  WS-TOTAL-STUDENT-COUNT      PIC 9(05) COMP VALUE ZERO.
+000710
+000720 01  WS-DOB-DISPLAY                  PIC X(10).
+000730
+000740 01  HDG-LINE-1.
+000750     05  FILLER                      PIC X(30)
+000760         VALUE "STUDENT ROSTER REPORT".
+000770     05  FILLER                      PIC X(10) VALUE "PAGE".
+000780     05  HDG-PAGE-NO                 PIC ZZZ9.
+000790
+000800 01  HDG-LINE-2.
+000810     05  FILLER              PIC X(12) VALUE "STUDENT ID".
+000820     05  FILLER              PIC X(24) VALUE "STUDENT NAME".
+000830     05  FILLER              PIC X(06) VALUE "INIT".
+000840     05  FILLER              PIC X(12) VALUE "DOB".
+000850     05  FILLER              PIC X(06) VALUE "COURSE".
+000860
+000870 01  DETAIL-LINE.
+000880     05  DTL-STUDENT-ID              PIC Z(11)9.
+000890     05  FILLER                      PIC X(02) VALUE SPACES.
+000900     05  DTL-STUDENT-NAME            PIC X(22).
+000910     05  FILLER                      PIC X(02) VALUE SPACES.
+000920     05  DTL-STUDENT-INITIALS        PIC X(03).
+000930     05  FILLER                      PIC X(05) VALUE SPACES.
+000940     05  DTL-DATE-OF-BIRTH           PIC X(10).
+000950     05  FILLER                      PIC X(04) VALUE SPACES.
+000960     05  DTL-COURSE-CODE             PIC X(04).
+000970
+000980 01  TOTAL-LINE.
+000990     05  FILLER                      PIC X(20)
+001000                                     VALUE "TOTAL STUDENTS: ".
+001010     05  TOTAL-STUDENT-COUNT-OUT     PIC ZZ,ZZ9.
+001020
+001030 01  FTR-LINE.
+001040     05  FILLER                      PIC X(12)
+001050                                     VALUE "END OF PAGE".
+001060     05  FTR-PAGE-NO                 PIC ZZZ9.
+001070
+001080 PROCEDURE DIVISION.
+001090*****************************************************************
+001100* 0000-MAINLINE
+001110*****************************************************************
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001140
+001150     IF NOT WS-ABORT
+001160         SORT SORT-WORK-FILE
+001170             ON ASCENDING KEY STUDENT-NAME OF SORT-REC
+001180             INPUT PROCEDURE IS 2000-SUPPLY-SORT-FILE
+001190                 THRU 2000-EXIT
+001200             OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+001210                 THRU 3000-EXIT
+001220     END-IF
+001230
+001240     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001250     STOP RUN.
+001260
+001270*****************************************************************
+001280* 1000-INITIALIZE
+001290*****************************************************************
+001300 1000-INITIALIZE.
+001310     OPEN INPUT STUDENT-FILE
+001320     IF WS-FILE-NOT-FOUND
+001330         DISPLAY "*** STUDENTS.DAT NOT FOUND - "
+001340             "RUN STUDENTWRITER FIRST ***"
+001350         MOVE "Y" TO WS-ABORT-SWITCH
+001360     ELSE
+001370         OPEN OUTPUT PRINT-FILE
+001380         DISPLAY "STUDENTREPORT - BUILDING ROSTER FROM "
+001390             "STUDENTS.DAT"
+001400     END-IF
+001410 1000-EXIT.
+001420     EXIT.
+001430
+001440*****************************************************************
+001450* 2000-SUPPLY-SORT-FILE - READ THE MASTER SEQUENTIALLY AND
+001460* RELEASE EVERY RECORD TO THE SORT.
+001470*****************************************************************
+001480 2000-SUPPLY-SORT-FILE.
+001490     PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001500         UNTIL WS-READ-EOF
+001510 2000-EXIT.
+001520     EXIT.
+001530
+001540 2100-READ-AND-RELEASE.
+001550     READ STUDENT-FILE
+001560         AT END
+001570             MOVE "Y" TO WS-READ-EOF-SWITCH
+001580         NOT AT END
+001590             MOVE CORRESPONDING DATA-REC TO SORT-REC
+001600             RELEASE SORT-REC
+001610     END-READ
+001620 2100-EXIT.
+001630     EXIT.
+001640
+001650*****************************************************************
+001660* 3000-PRODUCE-REPORT - RETURN THE SORTED RECORDS AND PRINT THE
+001670* DETAIL LINES, THEN THE FINAL TOTAL PAGE.
+001680*****************************************************************
+001690 3000-PRODUCE-REPORT.
+001700     PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT
+001710     PERFORM 3100-RETURN-AND-PRINT THRU 3100-EXIT
+001720         UNTIL WS-RETURN-EOF
+001730     PERFORM 4500-PRINT-FOOTER THRU 4500-EXIT
+001740     PERFORM 6000-PRINT-FINAL-PAGE THRU 6000-EXIT
+001750 3000-EXIT.
+001760     EXIT.
+001770
+001780 3100-RETURN-AND-PRINT.
+001790     RETURN SORT-WORK-FILE
+001800         AT END
+001810             MOVE "Y" TO WS-RETURN-EOF-SWITCH
+001820         NOT AT END
+001830             PERFORM 3200-PRINT-DETAIL-LINE THRU 3200-EXIT
+001840     END-RETURN
+001850 3100-EXIT.
+001860     EXIT.
+001870
+001880 3200-PRINT-DETAIL-LINE.
+001890     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001900         PERFORM 4500-PRINT-FOOTER THRU 4500-EXIT
+001910         PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT
+001920     END-IF
+001930
+001940     MOVE SPACES TO WS-DOB-DISPLAY
+001950     STRING MOBIRTH OF SORT-REC   DELIMITED BY SIZE
+001960            "/"                   DELIMITED BY SIZE
+001970            DOBIRTH OF SORT-REC   DELIMITED BY SIZE
+001980            "/"                   DELIMITED BY SIZE
+001990            BIRTH-YEAR OF SORT-REC DELIMITED BY SIZE
+002000         INTO WS-DOB-DISPLAY
+002010     END-STRING
+002020
+002030     MOVE DATA-ID OF SORT-REC        TO DTL-STUDENT-ID
+002040     MOVE STUDENT-NAME OF SORT-REC   TO DTL-STUDENT-NAME
+002050     MOVE STUDENT-INITIALS OF SORT-REC TO DTL-STUDENT-INITIALS
+002060     MOVE WS-DOB-DISPLAY              TO DTL-DATE-OF-BIRTH
+002070     MOVE COURSE-CODE OF SORT-REC     TO DTL-COURSE-CODE
+002080
+002090     WRITE PRINT-LINE FROM DETAIL-LINE
+002100         AFTER ADVANCING 1 LINE
+002110     ADD 1 TO WS-LINE-COUNT
+002120     ADD 1 TO WS-TOTAL-STUDENT-COUNT
+002130 3200-EXIT.
+002140     EXIT.
+002150
+002160*****************************************************************
+002170* 4000-PRINT-HEADINGS
+002180*****************************************************************
+002190 4000-PRINT-HEADINGS.
+002200     ADD 1 TO WS-PAGE-NO
+002210     MOVE WS-PAGE-NO TO HDG-PAGE-NO
+002220     IF WS-PAGE-NO = 1
+002230         WRITE PRINT-LINE FROM HDG-LINE-1
+002240     ELSE
+002250         WRITE PRINT-LINE FROM HDG-LINE-1
+002260             AFTER ADVANCING PAGE
+002270     END-IF
+002280     WRITE PRINT-LINE FROM HDG-LINE-2
+002290         AFTER ADVANCING 2 LINES
+002300     MOVE ZERO TO WS-LINE-COUNT
+002310 4000-EXIT.
+002320     EXIT.
+002330
+002340*****************************************************************
+002350* 4500-PRINT-FOOTER - BOTTOM-OF-PAGE FOOTER FOR THE PAGE JUST
+002360* FINISHED, PRINTED JUST BEFORE THE PAGE BREAKS TO A NEW ONE.
+002370*****************************************************************
+002380 4500-PRINT-FOOTER.
+002390     MOVE WS-PAGE-NO TO FTR-PAGE-NO
+002400     WRITE PRINT-LINE FROM FTR-LINE
+002410         AFTER ADVANCING 2 LINES
+002420 4500-EXIT.
+002430     EXIT.
+002440
+002450*****************************************************************
+002460* 6000-PRINT-FINAL-PAGE - LAST PAGE OF THE REPORT SHOWS THE
+002470* TOTAL NUMBER OF STUDENTS PRINTED.
+002480*****************************************************************
+002490 6000-PRINT-FINAL-PAGE.
+002500     MOVE WS-TOTAL-STUDENT-COUNT TO TOTAL-STUDENT-COUNT-OUT
+002510     ADD 1 TO WS-PAGE-NO
+002520     MOVE WS-PAGE-NO TO HDG-PAGE-NO
+002530     WRITE PRINT-LINE FROM HDG-LINE-1
+002540         AFTER ADVANCING PAGE
+002550     WRITE PRINT-LINE FROM TOTAL-LINE
+002560         AFTER ADVANCING 2 LINES
+002570 6000-EXIT.
+002580     EXIT.
+002590
+002600*****************************************************************
+002610* 8000-TERMINATE
+002620*****************************************************************
+002630 8000-TERMINATE.
+002640     IF NOT WS-ABORT
+002650         CLOSE STUDENT-FILE
+002660         CLOSE PRINT-FILE
+002670         DISPLAY "STUDENTREPORT COMPLETE - "
+002680             WS-TOTAL-STUDENT-COUNT " STUDENT(S) LISTED"
+002690     END-IF
+002700 8000-EXIT.
+002710     EXIT.
